@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONDEPRT.
+       AUTHOR. CATWRAP-PROVIDER-TEAM.
+      *
+      * Department-level order activity report.  Reads the CON02
+      * audit log - expected to have been sorted ahead of this step
+      * by charge department and then item reference - and produces
+      * accepted-quantity / accepted-cost detail lines by item,
+      * subtotaled by department, plus a grand total for the run.
+      * The audit log is a permanent, ever-growing ledger (CON02
+      * only ever appends to it), so this report only picks up
+      * lines dated today's run date; everything else is history
+      * already reported on a prior run.  Each accepted line for
+      * today also rolls forward a month-to-date quantity/cost
+      * accumulator per department and item so the totals survive
+      * across daily runs within the same month, and the resulting
+      * month-to-date quantity/cost is printed alongside the day's
+      * own figures on every item line, department subtotal, and
+      * the grand total.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT DEPT-MTD-FILE ASSIGN TO DMTDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DMT-MTD-KEY
+               FILE STATUS IS WS-DMTD-STATUS.
+           SELECT DEPT-RPT-FILE ASSIGN TO DEPTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+           COPY CPYAUDIT.
+       FD  DEPT-MTD-FILE.
+           COPY CPYDMTD.
+       FD  DEPT-RPT-FILE.
+       01  DEPT-RPT-LINE PIC X(84).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-AUDIT-STATUS PIC X(2) VALUE "00".
+           05  WS-DMTD-STATUS PIC X(2) VALUE "00".
+           05  WS-RPT-STATUS PIC X(2) VALUE "00".
+       01  WS-SWITCHES.
+           05  WS-ERROR-SWITCH PIC X(1) VALUE "N".
+            88 WS-OPEN-ERROR VALUE "Y".
+           05  WS-AUDIT-EOF-SWITCH PIC X(1) VALUE "N".
+            88 WS-AUDIT-AT-EOF VALUE "Y".
+           05  WS-FIRST-RECORD-SWITCH PIC X(1) VALUE "Y".
+            88 WS-FIRST-RECORD VALUE "Y".
+           05  WS-MTD-FOUND-SWITCH PIC X(1) VALUE "N".
+            88 WS-MTD-WAS-FOUND VALUE "Y".
+       01  WS-FILE-OPENED-SWITCHES.
+           05  WS-AUDIT-OPENED-SWITCH PIC X(1) VALUE "N".
+            88 WS-AUDIT-WAS-OPENED VALUE "Y".
+           05  WS-DMTD-OPENED-SWITCH PIC X(1) VALUE "N".
+            88 WS-DMTD-WAS-OPENED VALUE "Y".
+           05  WS-RPT-OPENED-SWITCH PIC X(1) VALUE "N".
+            88 WS-RPT-WAS-OPENED VALUE "Y".
+       01  WS-BREAK-KEYS.
+           05  WS-PREV-DEPT PIC X(8) VALUE SPACES.
+           05  WS-PREV-ITEM PIC 9(4) VALUE 0.
+       01  WS-ACCUMULATORS.
+           05  WS-ITEM-QUANTITY PIC 9(7) VALUE 0.
+           05  WS-ITEM-COST-TOTAL PIC 9(9)V99 VALUE 0.
+           05  WS-DEPT-QUANTITY PIC 9(7) VALUE 0.
+           05  WS-DEPT-COST-TOTAL PIC 9(9)V99 VALUE 0.
+           05  WS-GRAND-QUANTITY PIC 9(9) VALUE 0.
+           05  WS-GRAND-COST-TOTAL PIC 9(11)V99 VALUE 0.
+           05  WS-LINE-COST PIC 9(7)V99 VALUE 0.
+       01  WS-MTD-ACCUMULATORS.
+           05  WS-DEPT-MTD-QUANTITY PIC 9(7) VALUE 0.
+           05  WS-DEPT-MTD-COST-TOTAL PIC 9(9)V99 VALUE 0.
+           05  WS-GRAND-MTD-QUANTITY PIC 9(9) VALUE 0.
+           05  WS-GRAND-MTD-COST-TOTAL PIC 9(11)V99 VALUE 0.
+       01  WS-CURRENT-TIMESTAMP.
+           05  WS-CURRENT-DATE PIC 9(8) VALUE 0.
+           05  WS-CURRENT-MONTH REDEFINES WS-CURRENT-DATE.
+               10  WS-CURRENT-YYYYMM PIC 9(6).
+               10  FILLER PIC 9(2).
+       01  WS-ITEM-LINE.
+           05  FILLER PIC X(7) VALUE "  ITEM ".
+           05  WS-IL-ITEM-REF PIC 9(4).
+           05  FILLER PIC X(4) VALUE " QTY".
+           05  WS-IL-QUANTITY PIC ZZZZZZ9.
+           05  FILLER PIC X(6) VALUE " COST ".
+           05  WS-IL-COST PIC ZZZZZZZZ9.99.
+           05  FILLER PIC X(9) VALUE " MTD QTY ".
+           05  WS-IL-MTD-QUANTITY PIC ZZZZZZ9.
+           05  FILLER PIC X(10) VALUE " MTD COST ".
+           05  WS-IL-MTD-COST PIC ZZZZZZZZ9.99.
+           05  FILLER PIC X(6) VALUE SPACE.
+       01  WS-DEPT-HEADER-LINE.
+           05  FILLER PIC X(11) VALUE "DEPARTMENT ".
+           05  WS-DH-DEPT PIC X(8).
+           05  FILLER PIC X(65) VALUE SPACE.
+       01  WS-DEPT-TOTAL-LINE.
+           05  FILLER PIC X(20) VALUE "  DEPARTMENT TOTAL  ".
+           05  WS-DT-QUANTITY PIC ZZZZZZ9.
+           05  FILLER PIC X(6) VALUE " COST ".
+           05  WS-DT-COST PIC ZZZZZZZZ9.99.
+           05  FILLER PIC X(9) VALUE " MTD QTY ".
+           05  WS-DT-MTD-QUANTITY PIC ZZZZZZ9.
+           05  FILLER PIC X(10) VALUE " MTD COST ".
+           05  WS-DT-MTD-COST PIC ZZZZZZZZ9.99.
+           05  FILLER PIC X(1) VALUE SPACE.
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER PIC X(13) VALUE "GRAND TOTAL  ".
+           05  WS-GT-QUANTITY PIC ZZZZZZZZ9.
+           05  FILLER PIC X(6) VALUE " COST ".
+           05  WS-GT-COST PIC ZZZZZZZZZZ9.99.
+           05  FILLER PIC X(9) VALUE " MTD QTY ".
+           05  WS-GT-MTD-QUANTITY PIC ZZZZZZZZ9.
+           05  FILLER PIC X(10) VALUE " MTD COST ".
+           05  WS-GT-MTD-COST PIC ZZZZZZZZZZ9.99.
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                          *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF WS-OPEN-ERROR
+               GO TO 0000-EXIT
+           END-IF.
+           PERFORM 2000-PROCESS-AUDIT-RECORD THRU 2000-EXIT
+               UNTIL WS-AUDIT-AT-EOF.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 3000-ITEM-BREAK THRU 3000-EXIT
+               PERFORM 3500-DEPT-BREAK THRU 3500-EXIT
+           END-IF.
+           PERFORM 8000-WRITE-GRAND-TOTAL THRU 8000-EXIT.
+       0000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+      *----------------------------------------------------------*
+      *    1000-INITIALIZE                                        *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               SET WS-OPEN-ERROR TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+           SET WS-AUDIT-WAS-OPENED TO TRUE.
+           OPEN I-O DEPT-MTD-FILE.
+           IF WS-DMTD-STATUS NOT = "00"
+               SET WS-OPEN-ERROR TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+           SET WS-DMTD-WAS-OPENED TO TRUE.
+           OPEN OUTPUT DEPT-RPT-FILE.
+           IF WS-RPT-STATUS NOT = "00"
+               SET WS-OPEN-ERROR TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+           SET WS-RPT-WAS-OPENED TO TRUE.
+           PERFORM 1100-READ-NEXT-AUDIT THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-NEXT-AUDIT.
+           READ AUDIT-LOG-FILE
+               AT END SET WS-AUDIT-AT-EOF TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2000-PROCESS-AUDIT-RECORD - skip rejected lines and any  *
+      *    line not dated today, break on item and department,     *
+      *    accumulate and roll the month-to-date figures forward    *
+      *----------------------------------------------------------*
+       2000-PROCESS-AUDIT-RECORD.
+           IF AU-LINE-WAS-ACCEPTED AND AU-DATE = WS-CURRENT-DATE
+               PERFORM 2100-CHECK-BREAKS THRU 2100-EXIT
+               PERFORM 2200-ACCUMULATE-LINE THRU 2200-EXIT
+               PERFORM 2300-UPDATE-MONTH-TO-DATE THRU 2300-EXIT
+               MOVE AU-CHARGE-DEPT TO WS-PREV-DEPT
+               MOVE AU-ITEM-REF TO WS-PREV-ITEM
+               MOVE "N" TO WS-FIRST-RECORD-SWITCH
+           END-IF.
+           PERFORM 1100-READ-NEXT-AUDIT THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-CHECK-BREAKS.
+           IF WS-FIRST-RECORD
+               PERFORM 4000-WRITE-DEPT-HEADER THRU 4000-EXIT
+               GO TO 2100-EXIT
+           END-IF.
+           IF AU-CHARGE-DEPT NOT = WS-PREV-DEPT
+               PERFORM 3000-ITEM-BREAK THRU 3000-EXIT
+               PERFORM 3500-DEPT-BREAK THRU 3500-EXIT
+               PERFORM 4000-WRITE-DEPT-HEADER THRU 4000-EXIT
+           ELSE
+               IF AU-ITEM-REF NOT = WS-PREV-ITEM
+                   PERFORM 3000-ITEM-BREAK THRU 3000-EXIT
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2200-ACCUMULATE-LINE.
+           COMPUTE WS-LINE-COST ROUNDED =
+               AU-QUANTITY-REQ * AU-UNIT-COST-NUM.
+           ADD AU-QUANTITY-REQ TO WS-ITEM-QUANTITY.
+           ADD WS-LINE-COST TO WS-ITEM-COST-TOTAL.
+           ADD AU-QUANTITY-REQ TO WS-DEPT-QUANTITY.
+           ADD WS-LINE-COST TO WS-DEPT-COST-TOTAL.
+           ADD AU-QUANTITY-REQ TO WS-GRAND-QUANTITY.
+           ADD WS-LINE-COST TO WS-GRAND-COST-TOTAL.
+       2200-EXIT.
+           EXIT.
+       2300-UPDATE-MONTH-TO-DATE.
+           MOVE "N" TO WS-MTD-FOUND-SWITCH.
+           MOVE AU-CHARGE-DEPT TO DMT-MTD-DEPT.
+           MOVE AU-ITEM-REF TO DMT-MTD-ITEM-REF.
+           READ DEPT-MTD-FILE RECORD
+               INVALID KEY CONTINUE
+               NOT INVALID KEY SET WS-MTD-WAS-FOUND TO TRUE
+           END-READ.
+           IF NOT WS-MTD-WAS-FOUND
+              OR DMT-MTD-MONTH NOT = WS-CURRENT-YYYYMM
+               MOVE WS-CURRENT-YYYYMM TO DMT-MTD-MONTH
+               MOVE 0 TO DMT-MTD-QUANTITY
+               MOVE 0 TO DMT-MTD-COST-TOTAL
+           END-IF.
+           ADD AU-QUANTITY-REQ TO DMT-MTD-QUANTITY.
+           ADD WS-LINE-COST TO DMT-MTD-COST-TOTAL.
+           IF WS-MTD-WAS-FOUND
+               REWRITE DEPT-MTD-RECORD
+           ELSE
+               WRITE DEPT-MTD-RECORD
+           END-IF.
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    3000-ITEM-BREAK - close out the item just finished      *
+      *----------------------------------------------------------*
+       3000-ITEM-BREAK.
+           MOVE WS-PREV-ITEM TO WS-IL-ITEM-REF.
+           MOVE WS-ITEM-QUANTITY TO WS-IL-QUANTITY.
+           MOVE WS-ITEM-COST-TOTAL TO WS-IL-COST.
+           MOVE DMT-MTD-QUANTITY TO WS-IL-MTD-QUANTITY.
+           MOVE DMT-MTD-COST-TOTAL TO WS-IL-MTD-COST.
+           WRITE DEPT-RPT-LINE FROM WS-ITEM-LINE.
+           ADD DMT-MTD-QUANTITY TO WS-DEPT-MTD-QUANTITY.
+           ADD DMT-MTD-COST-TOTAL TO WS-DEPT-MTD-COST-TOTAL.
+           ADD DMT-MTD-QUANTITY TO WS-GRAND-MTD-QUANTITY.
+           ADD DMT-MTD-COST-TOTAL TO WS-GRAND-MTD-COST-TOTAL.
+           MOVE 0 TO WS-ITEM-QUANTITY.
+           MOVE 0 TO WS-ITEM-COST-TOTAL.
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    3500-DEPT-BREAK - close out the department just         *
+      *    finished                                                *
+      *----------------------------------------------------------*
+       3500-DEPT-BREAK.
+           MOVE WS-DEPT-QUANTITY TO WS-DT-QUANTITY.
+           MOVE WS-DEPT-COST-TOTAL TO WS-DT-COST.
+           MOVE WS-DEPT-MTD-QUANTITY TO WS-DT-MTD-QUANTITY.
+           MOVE WS-DEPT-MTD-COST-TOTAL TO WS-DT-MTD-COST.
+           WRITE DEPT-RPT-LINE FROM WS-DEPT-TOTAL-LINE.
+           MOVE 0 TO WS-DEPT-QUANTITY.
+           MOVE 0 TO WS-DEPT-COST-TOTAL.
+           MOVE 0 TO WS-DEPT-MTD-QUANTITY.
+           MOVE 0 TO WS-DEPT-MTD-COST-TOTAL.
+       3500-EXIT.
+           EXIT.
+       4000-WRITE-DEPT-HEADER.
+           MOVE AU-CHARGE-DEPT TO WS-DH-DEPT.
+           WRITE DEPT-RPT-LINE FROM WS-DEPT-HEADER-LINE.
+       4000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    8000-WRITE-GRAND-TOTAL                                  *
+      *----------------------------------------------------------*
+       8000-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-QUANTITY TO WS-GT-QUANTITY.
+           MOVE WS-GRAND-COST-TOTAL TO WS-GT-COST.
+           MOVE WS-GRAND-MTD-QUANTITY TO WS-GT-MTD-QUANTITY.
+           MOVE WS-GRAND-MTD-COST-TOTAL TO WS-GT-MTD-COST.
+           WRITE DEPT-RPT-LINE FROM WS-GRAND-TOTAL-LINE.
+       8000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9000-TERMINATE                                          *
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-AUDIT-WAS-OPENED
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+           IF WS-DMTD-WAS-OPENED
+               CLOSE DEPT-MTD-FILE
+           END-IF.
+           IF WS-RPT-WAS-OPENED
+               CLOSE DEPT-RPT-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
