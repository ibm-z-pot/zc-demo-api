@@ -1,10 +1,12 @@
        01 CPYCON02.
-        03 C2-RESPONSE-SPECIFIC PIC X(911) USAGE DISPLAY.
+        03 C2-RESPONSE-SPECIFIC PIC X(1008) USAGE DISPLAY.
         03 C2-INQUIRE-REQUEST REDEFINES C2-RESPONSE-SPECIFIC.
          05 C2-LIST-START-REF PIC 9(4) USAGE DISPLAY.
+         05 C2-CONTINUATION-TOKEN PIC 9(4) USAGE DISPLAY.
          05 C2-LAST-ITEM-REF PIC 9(4) USAGE DISPLAY.
          05 C2-ITEM-COUNT PIC 9(3) USAGE DISPLAY.
-         05 C2-INQUIRY-RESPONSE-DATA PIC X(900) USAGE DISPLAY.
+         05 C2-DEPT-FILTER PIC 9(3) USAGE DISPLAY.
+         05 C2-INQUIRY-RESPONSE-DATA PIC X(990) USAGE DISPLAY.
          05 C2-CAT-ITEM REDEFINES C2-INQUIRY-RESPONSE-DATA OCCURS 15
            TIMES.
           07 C2-ITEM-REF PIC 9(4) USAGE DISPLAY.
@@ -13,6 +15,13 @@
           07 C2-COST PIC X(6) USAGE DISPLAY.
           07 C2-IN-STOCK PIC 9(4) USAGE DISPLAY.
           07 C2-ON-ORDER PIC 9(3) USAGE DISPLAY.
+          07 C2-REORDER-POINT PIC 9(4) USAGE DISPLAY.
+          07 C2-LOW-STOCK-FLAG PIC X(1) USAGE DISPLAY.
+           88 C2-ITEM-BELOW-REORDER VALUE "Y".
+           88 C2-ITEM-STOCK-OK VALUE "N".
+          07 C2-COST-STATUS PIC X(1) USAGE DISPLAY.
+           88 C2-COST-IS-VALID VALUE "V".
+           88 C2-COST-IS-INVALID VALUE "I".
         03 C2-INQUIRE-SINGLE REDEFINES C2-RESPONSE-SPECIFIC.
          05 C2-ITEM-REF-REQ PIC 9(4) USAGE DISPLAY.
          05 FILLER PIC 9(4) USAGE DISPLAY.
@@ -24,10 +33,29 @@
           07 C2-SNGL-COST PIC X(6) USAGE DISPLAY.
           07 IN-SNGL-STOCK PIC 9(4) USAGE DISPLAY.
           07 ON-SNGL-ORDER PIC 9(3) USAGE DISPLAY.
-         05 FILLER PIC X(840) USAGE DISPLAY.
+          07 C2-SNGL-REORDER-POINT PIC 9(4) USAGE DISPLAY.
+          07 C2-SNGL-LOW-STOCK-FLAG PIC X(1) USAGE DISPLAY.
+           88 C2-SNGL-BELOW-REORDER VALUE "Y".
+           88 C2-SNGL-STOCK-OK VALUE "N".
+          07 C2-SNGL-COST-STATUS PIC X(1) USAGE DISPLAY.
+           88 C2-SNGL-COST-IS-VALID VALUE "V".
+           88 C2-SNGL-COST-IS-INVALID VALUE "I".
+         05 FILLER PIC X(931) USAGE DISPLAY.
         03 C2-ORDER-REQUEST REDEFINES C2-RESPONSE-SPECIFIC.
          05 C2-USERID PIC X(8) USAGE DISPLAY.
          05 C2-CHARGE-DEPT PIC X(8) USAGE DISPLAY.
-         05 C2-ITEM-REF-NUMBER PIC 9(4) USAGE DISPLAY.
-         05 C2-QUANTITY-REQ PIC 9(3) USAGE DISPLAY.
-         05 FILLER PIC X(888) USAGE DISPLAY.
+         05 C2-ORDER-LINE-COUNT PIC 9(2) USAGE DISPLAY.
+         05 C2-ORDER-LINE OCCURS 10 TIMES.
+          07 C2-ORD-ITEM-REF PIC 9(4) USAGE DISPLAY.
+          07 C2-ORD-QUANTITY-REQ PIC 9(3) USAGE DISPLAY.
+          07 C2-ORD-LINE-STATUS PIC X(1) USAGE DISPLAY.
+           88 C2-ORD-LINE-ACCEPTED VALUE "A".
+           88 C2-ORD-LINE-REJECTED VALUE "R".
+          07 C2-ORD-REASON-CODE PIC X(2) USAGE DISPLAY.
+         05 C2-ORDER-NUMBER PIC 9(8) USAGE DISPLAY.
+         05 C2-ORDER-STATUS PIC X(1) USAGE DISPLAY.
+          88 C2-ORDER-ACCEPTED VALUE "A".
+          88 C2-ORDER-REJECTED VALUE "R".
+          88 C2-ORDER-PARTIAL VALUE "P".
+         05 C2-ORDER-REASON PIC X(40) USAGE DISPLAY.
+         05 FILLER PIC X(841) USAGE DISPLAY.
