@@ -0,0 +1,321 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONRECON.
+       AUTHOR. CATWRAP-PROVIDER-TEAM.
+      *
+      * Nightly batch reconciliation for the catalog item master.
+      * Walks the catalog in item-ref order, merges in the day's
+      * receiving activity and the day's accepted order-fulfillment
+      * activity (from the CON02 audit log) for each item, and
+      * compares what the master now shows (CI-IN-STOCK /
+      * CI-ON-ORDER) against what the prior night's snapshot, plus
+      * today's receiving, less today's fulfilled orders, would
+      * lead us to expect.  The audit log is a permanent, ever-
+      * growing ledger, so only lines dated today's run date count
+      * toward that expectation.  The audit log, like the receiving
+      * file, is expected to have been sorted ahead of this step by
+      * item reference.  Mismatches go to the exception report; the
+      * snapshot file is then rolled forward to today's actual
+      * balances so tomorrow's run has a fresh baseline.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-ITEM-FILE ASSIGN TO CATLFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CI-ITEM-REF
+               FILE STATUS IS WS-CATL-STATUS.
+           SELECT RECEIVING-FILE ASSIGN TO RECVFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECV-STATUS.
+           SELECT SNAPSHOT-FILE ASSIGN TO SNAPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SN-ITEM-REF
+               FILE STATUS IS WS-SNAP-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT EXCEPTION-RPT-FILE ASSIGN TO RECNRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-ITEM-FILE.
+           COPY CPYCATIT.
+       FD  RECEIVING-FILE.
+           COPY CPYRECV.
+       FD  SNAPSHOT-FILE.
+           COPY CPYSNAP.
+       FD  AUDIT-LOG-FILE.
+           COPY CPYAUDIT.
+       FD  EXCEPTION-RPT-FILE.
+       01  EXCEPTION-RPT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-CATL-STATUS PIC X(2) VALUE "00".
+           05  WS-RECV-STATUS PIC X(2) VALUE "00".
+           05  WS-SNAP-STATUS PIC X(2) VALUE "00".
+           05  WS-AUDIT-STATUS PIC X(2) VALUE "00".
+           05  WS-RPT-STATUS PIC X(2) VALUE "00".
+       01  WS-SWITCHES.
+           05  WS-ERROR-SWITCH PIC X(1) VALUE "N".
+            88 WS-OPEN-ERROR VALUE "Y".
+           05  WS-CATL-EOF-SWITCH PIC X(1) VALUE "N".
+            88 WS-CATL-AT-EOF VALUE "Y".
+           05  WS-RECV-EOF-SWITCH PIC X(1) VALUE "N".
+            88 WS-RECV-AT-EOF VALUE "Y".
+           05  WS-AUDIT-EOF-SWITCH PIC X(1) VALUE "N".
+            88 WS-AUDIT-AT-EOF VALUE "Y".
+           05  WS-SNAP-FOUND-SWITCH PIC X(1) VALUE "N".
+            88 WS-SNAP-WAS-FOUND VALUE "Y".
+       01  WS-FILE-OPENED-SWITCHES.
+           05  WS-CATL-OPENED-SWITCH PIC X(1) VALUE "N".
+            88 WS-CATL-WAS-OPENED VALUE "Y".
+           05  WS-RECV-OPENED-SWITCH PIC X(1) VALUE "N".
+            88 WS-RECV-WAS-OPENED VALUE "Y".
+           05  WS-SNAP-OPENED-SWITCH PIC X(1) VALUE "N".
+            88 WS-SNAP-WAS-OPENED VALUE "Y".
+           05  WS-AUDIT-OPENED-SWITCH PIC X(1) VALUE "N".
+            88 WS-AUDIT-WAS-OPENED VALUE "Y".
+           05  WS-RPT-OPENED-SWITCH PIC X(1) VALUE "N".
+            88 WS-RPT-WAS-OPENED VALUE "Y".
+       01  WS-COUNTERS.
+           05  WS-QTY-RECEIVED-TOTAL PIC 9(5) VALUE 0.
+           05  WS-QTY-FULFILLED-TOTAL PIC 9(5) VALUE 0.
+           05  WS-EXPECTED-IN-STOCK PIC S9(5) VALUE 0.
+           05  WS-EXPECTED-ON-ORDER PIC S9(4) VALUE 0.
+           05  WS-EXCEPTION-COUNT PIC 9(5) VALUE 0.
+           05  WS-ITEM-COUNT PIC 9(5) VALUE 0.
+       01  WS-CURRENT-TIMESTAMP.
+           05  WS-CURRENT-DATE PIC 9(8) VALUE 0.
+       01  WS-EXCEPTION-LINE.
+           05  FILLER PIC X(5) VALUE "ITEM ".
+           05  WS-RPT-ITEM-REF PIC 9(4).
+           05  FILLER PIC X(14) VALUE " EXPECTED STK=".
+           05  WS-RPT-EXPECTED-STOCK PIC -(5)9.
+           05  FILLER PIC X(9) VALUE " ACTUAL=".
+           05  WS-RPT-ACTUAL-STOCK PIC -(5)9.
+           05  FILLER PIC X(14) VALUE " EXPECTED OO=".
+           05  WS-RPT-EXPECTED-ONORD PIC -(4)9.
+           05  FILLER PIC X(9) VALUE " ACTUAL=".
+           05  WS-RPT-ACTUAL-ONORD PIC -(4)9.
+           05  FILLER PIC X(3) VALUE SPACE.
+       01  WS-SUMMARY-LINE.
+           05  FILLER PIC X(20) VALUE "ITEMS RECONCILED: ".
+           05  WS-SUM-ITEM-COUNT PIC ZZZZ9.
+           05  FILLER PIC X(15) VALUE "  EXCEPTIONS: ".
+           05  WS-SUM-EXCEPTION-COUNT PIC ZZZZ9.
+           05  FILLER PIC X(30) VALUE SPACE.
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                         *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF WS-OPEN-ERROR
+               GO TO 0000-EXIT
+           END-IF.
+           PERFORM 2000-RECONCILE-ONE-ITEM THRU 2000-EXIT
+               UNTIL WS-CATL-AT-EOF.
+           PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT.
+       0000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+      *----------------------------------------------------------*
+      *    1000-INITIALIZE                                       *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT CATALOG-ITEM-FILE.
+           IF WS-CATL-STATUS NOT = "00"
+               SET WS-OPEN-ERROR TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+           SET WS-CATL-WAS-OPENED TO TRUE.
+           OPEN INPUT RECEIVING-FILE.
+           IF WS-RECV-STATUS NOT = "00"
+               SET WS-OPEN-ERROR TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+           SET WS-RECV-WAS-OPENED TO TRUE.
+           OPEN I-O SNAPSHOT-FILE.
+           IF WS-SNAP-STATUS NOT = "00"
+               SET WS-OPEN-ERROR TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+           SET WS-SNAP-WAS-OPENED TO TRUE.
+           OPEN INPUT AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               SET WS-OPEN-ERROR TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+           SET WS-AUDIT-WAS-OPENED TO TRUE.
+           OPEN OUTPUT EXCEPTION-RPT-FILE.
+           IF WS-RPT-STATUS NOT = "00"
+               SET WS-OPEN-ERROR TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+           SET WS-RPT-WAS-OPENED TO TRUE.
+           PERFORM 1100-READ-NEXT-CATALOG THRU 1100-EXIT.
+           PERFORM 1200-READ-NEXT-RECEIVING THRU 1200-EXIT.
+           PERFORM 1300-READ-NEXT-AUDIT THRU 1300-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-NEXT-CATALOG.
+           READ CATALOG-ITEM-FILE NEXT RECORD
+               AT END SET WS-CATL-AT-EOF TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       1200-READ-NEXT-RECEIVING.
+           READ RECEIVING-FILE
+               AT END SET WS-RECV-AT-EOF TO TRUE
+           END-READ.
+       1200-EXIT.
+           EXIT.
+       1300-READ-NEXT-AUDIT.
+           READ AUDIT-LOG-FILE
+               AT END SET WS-AUDIT-AT-EOF TO TRUE
+           END-READ.
+       1300-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2000-RECONCILE-ONE-ITEM - merge today's receiving and    *
+      *    fulfilled-order activity for the current catalog item,  *
+      *    compare the master's balances against the prior          *
+      *    snapshot, then roll the snapshot forward                *
+      *----------------------------------------------------------*
+       2000-RECONCILE-ONE-ITEM.
+           ADD 1 TO WS-ITEM-COUNT.
+           MOVE 0 TO WS-QTY-RECEIVED-TOTAL.
+           MOVE 0 TO WS-QTY-FULFILLED-TOTAL.
+           PERFORM 2050-SKIP-ORPHAN-RECEIPT THRU 2050-EXIT
+               UNTIL WS-RECV-AT-EOF
+                  OR RC-ITEM-REF NOT < CI-ITEM-REF.
+           PERFORM 2100-ACCUMULATE-RECEIPTS THRU 2100-EXIT
+               UNTIL WS-RECV-AT-EOF
+                  OR RC-ITEM-REF NOT = CI-ITEM-REF.
+           PERFORM 2140-SKIP-ORPHAN-AUDIT THRU 2140-EXIT
+               UNTIL WS-AUDIT-AT-EOF
+                  OR AU-ITEM-REF NOT < CI-ITEM-REF.
+           PERFORM 2150-ACCUMULATE-FULFILLED THRU 2150-EXIT
+               UNTIL WS-AUDIT-AT-EOF
+                  OR AU-ITEM-REF NOT = CI-ITEM-REF.
+           PERFORM 2200-LOOKUP-SNAPSHOT THRU 2200-EXIT.
+           PERFORM 2300-COMPARE-BALANCES THRU 2300-EXIT.
+           PERFORM 2400-ROLL-SNAPSHOT-FORWARD THRU 2400-EXIT.
+           PERFORM 1100-READ-NEXT-CATALOG THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2050-SKIP-ORPHAN-RECEIPT - the catalog scan's key only  *
+      *    ever increases, so a receiving record keyed behind the  *
+      *    current catalog item can never match a later one        *
+      *    either; drain it unaccumulated instead of stalling the  *
+      *    receiving cursor there for the rest of the run           *
+      *----------------------------------------------------------*
+       2050-SKIP-ORPHAN-RECEIPT.
+           PERFORM 1200-READ-NEXT-RECEIVING THRU 1200-EXIT.
+       2050-EXIT.
+           EXIT.
+       2100-ACCUMULATE-RECEIPTS.
+           ADD RC-QUANTITY-RECEIVED TO WS-QTY-RECEIVED-TOTAL.
+           PERFORM 1200-READ-NEXT-RECEIVING THRU 1200-EXIT.
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2140-SKIP-ORPHAN-AUDIT - same reasoning as               *
+      *    2050-SKIP-ORPHAN-RECEIPT, for an audit line whose item   *
+      *    reference never matched a catalog lookup (for example a  *
+      *    bad-reference or department-rejected order line) so it   *
+      *    can never line up with the catalog scan's key             *
+      *----------------------------------------------------------*
+       2140-SKIP-ORPHAN-AUDIT.
+           PERFORM 1300-READ-NEXT-AUDIT THRU 1300-EXIT.
+       2140-EXIT.
+           EXIT.
+       2150-ACCUMULATE-FULFILLED.
+           IF AU-LINE-WAS-ACCEPTED AND AU-DATE = WS-CURRENT-DATE
+               ADD AU-QUANTITY-REQ TO WS-QTY-FULFILLED-TOTAL
+           END-IF.
+           PERFORM 1300-READ-NEXT-AUDIT THRU 1300-EXIT.
+       2150-EXIT.
+           EXIT.
+       2200-LOOKUP-SNAPSHOT.
+           MOVE "N" TO WS-SNAP-FOUND-SWITCH.
+           MOVE CI-ITEM-REF TO SN-ITEM-REF.
+           READ SNAPSHOT-FILE RECORD
+               INVALID KEY CONTINUE
+               NOT INVALID KEY SET WS-SNAP-WAS-FOUND TO TRUE
+           END-READ.
+           IF NOT WS-SNAP-WAS-FOUND
+               MOVE 0 TO SN-IN-STOCK
+               MOVE 0 TO SN-ON-ORDER
+           END-IF.
+       2200-EXIT.
+           EXIT.
+       2300-COMPARE-BALANCES.
+           COMPUTE WS-EXPECTED-IN-STOCK =
+               SN-IN-STOCK + WS-QTY-RECEIVED-TOTAL
+                   - WS-QTY-FULFILLED-TOTAL.
+           COMPUTE WS-EXPECTED-ON-ORDER =
+               SN-ON-ORDER - WS-QTY-RECEIVED-TOTAL.
+           IF WS-EXPECTED-ON-ORDER < 0
+               MOVE 0 TO WS-EXPECTED-ON-ORDER
+           END-IF.
+           IF WS-EXPECTED-IN-STOCK NOT = CI-IN-STOCK
+              OR WS-EXPECTED-ON-ORDER NOT = CI-ON-ORDER
+               PERFORM 2500-WRITE-EXCEPTION-LINE THRU 2500-EXIT
+           END-IF.
+       2300-EXIT.
+           EXIT.
+       2400-ROLL-SNAPSHOT-FORWARD.
+           MOVE CI-ITEM-REF TO SN-ITEM-REF.
+           MOVE CI-IN-STOCK TO SN-IN-STOCK.
+           MOVE CI-ON-ORDER TO SN-ON-ORDER.
+           REWRITE SNAPSHOT-RECORD
+               INVALID KEY WRITE SNAPSHOT-RECORD
+           END-REWRITE.
+       2400-EXIT.
+           EXIT.
+       2500-WRITE-EXCEPTION-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE CI-ITEM-REF TO WS-RPT-ITEM-REF.
+           MOVE WS-EXPECTED-IN-STOCK TO WS-RPT-EXPECTED-STOCK.
+           MOVE CI-IN-STOCK TO WS-RPT-ACTUAL-STOCK.
+           MOVE WS-EXPECTED-ON-ORDER TO WS-RPT-EXPECTED-ONORD.
+           MOVE CI-ON-ORDER TO WS-RPT-ACTUAL-ONORD.
+           WRITE EXCEPTION-RPT-LINE FROM WS-EXCEPTION-LINE.
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    8000-WRITE-SUMMARY                                     *
+      *----------------------------------------------------------*
+       8000-WRITE-SUMMARY.
+           MOVE WS-ITEM-COUNT TO WS-SUM-ITEM-COUNT.
+           MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION-COUNT.
+           WRITE EXCEPTION-RPT-LINE FROM WS-SUMMARY-LINE.
+       8000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9000-TERMINATE                                         *
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-CATL-WAS-OPENED
+               CLOSE CATALOG-ITEM-FILE
+           END-IF.
+           IF WS-RECV-WAS-OPENED
+               CLOSE RECEIVING-FILE
+           END-IF.
+           IF WS-SNAP-WAS-OPENED
+               CLOSE SNAPSHOT-FILE
+           END-IF.
+           IF WS-AUDIT-WAS-OPENED
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+           IF WS-RPT-WAS-OPENED
+               CLOSE EXCEPTION-RPT-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
