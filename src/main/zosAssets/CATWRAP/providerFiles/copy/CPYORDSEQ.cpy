@@ -0,0 +1,3 @@
+       01 ORDER-SEQ-RECORD.
+        03 OS-SEQ-KEY PIC X(4) USAGE DISPLAY.
+        03 OS-LAST-ORDER-NUMBER PIC 9(8) USAGE DISPLAY.
