@@ -0,0 +1,16 @@
+       01 CON02-AUDIT-RECORD.
+        03 AU-TIMESTAMP.
+         05 AU-DATE PIC 9(8) USAGE DISPLAY.
+         05 AU-TIME PIC 9(6) USAGE DISPLAY.
+        03 AU-USERID PIC X(8) USAGE DISPLAY.
+        03 AU-CHARGE-DEPT PIC X(8) USAGE DISPLAY.
+        03 AU-ORDER-NUMBER PIC 9(8) USAGE DISPLAY.
+        03 AU-ITEM-REF PIC 9(4) USAGE DISPLAY.
+        03 AU-QUANTITY-REQ PIC 9(3) USAGE DISPLAY.
+        03 AU-LINE-STATUS PIC X(1) USAGE DISPLAY.
+         88 AU-LINE-WAS-ACCEPTED VALUE "A".
+         88 AU-LINE-WAS-REJECTED VALUE "R".
+        03 AU-REASON-CODE PIC X(2) USAGE DISPLAY.
+        03 AU-UNIT-COST PIC X(6) USAGE DISPLAY.
+        03 AU-UNIT-COST-NUM REDEFINES AU-UNIT-COST PIC 9(4)V99.
+        03 FILLER PIC X(4) USAGE DISPLAY.
