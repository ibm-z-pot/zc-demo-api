@@ -0,0 +1,9 @@
+       01 CATALOG-ITEM-RECORD.
+        03 CI-ITEM-REF PIC 9(4) USAGE DISPLAY.
+        03 CI-DESCRIPTION PIC X(40) USAGE DISPLAY.
+        03 CI-DEPARTMENT PIC 9(3) USAGE DISPLAY.
+        03 CI-COST PIC X(6) USAGE DISPLAY.
+        03 CI-IN-STOCK PIC 9(4) USAGE DISPLAY.
+        03 CI-ON-ORDER PIC 9(3) USAGE DISPLAY.
+        03 CI-REORDER-POINT PIC 9(4) USAGE DISPLAY.
+        03 FILLER PIC X(10) USAGE DISPLAY.
