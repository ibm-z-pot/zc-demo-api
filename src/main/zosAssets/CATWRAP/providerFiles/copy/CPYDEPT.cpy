@@ -0,0 +1,7 @@
+       01 DEPT-MASTER-RECORD.
+        03 DM-DEPT-CODE PIC X(8) USAGE DISPLAY.
+        03 DM-DEPT-NAME PIC X(30) USAGE DISPLAY.
+        03 DM-DEPT-ACTIVE-FLAG PIC X(1) USAGE DISPLAY.
+         88 DM-DEPT-IS-ACTIVE VALUE "Y".
+         88 DM-DEPT-IS-INACTIVE VALUE "N".
+        03 FILLER PIC X(21) USAGE DISPLAY.
