@@ -0,0 +1,5 @@
+       01 RECEIVING-RECORD.
+        03 RC-ITEM-REF PIC 9(4) USAGE DISPLAY.
+        03 RC-DATE PIC 9(8) USAGE DISPLAY.
+        03 RC-QUANTITY-RECEIVED PIC 9(4) USAGE DISPLAY.
+        03 FILLER PIC X(10) USAGE DISPLAY.
