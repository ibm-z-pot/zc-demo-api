@@ -0,0 +1,5 @@
+       01 SNAPSHOT-RECORD.
+        03 SN-ITEM-REF PIC 9(4) USAGE DISPLAY.
+        03 SN-IN-STOCK PIC 9(4) USAGE DISPLAY.
+        03 SN-ON-ORDER PIC 9(3) USAGE DISPLAY.
+        03 FILLER PIC X(10) USAGE DISPLAY.
