@@ -0,0 +1,8 @@
+       01 DEPT-MTD-RECORD.
+        03 DMT-MTD-KEY.
+         05 DMT-MTD-DEPT PIC X(8) USAGE DISPLAY.
+         05 DMT-MTD-ITEM-REF PIC 9(4) USAGE DISPLAY.
+        03 DMT-MTD-MONTH PIC 9(6) USAGE DISPLAY.
+        03 DMT-MTD-QUANTITY PIC 9(7) USAGE DISPLAY.
+        03 DMT-MTD-COST-TOTAL PIC 9(9)V99 USAGE DISPLAY.
+        03 FILLER PIC X(10) USAGE DISPLAY.
