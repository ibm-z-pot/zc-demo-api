@@ -0,0 +1,435 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CON02.
+       AUTHOR. CATWRAP-PROVIDER-TEAM.
+      *
+      * Business logic behind the CON02 catalog inquiry/order
+      * commarea (CPYCON02).  Called by the generated CICS glue
+      * with the operation requested (list inquiry, single-item
+      * inquiry, or order) and the CPYCON02 commarea to act on.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-ITEM-FILE ASSIGN TO CATLFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CI-ITEM-REF
+               FILE STATUS IS WS-CATL-STATUS.
+           SELECT ORDER-SEQ-FILE ASSIGN TO ORDSEQFL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OS-SEQ-KEY
+               FILE STATUS IS WS-ORDSEQ-STATUS.
+           SELECT DEPT-MASTER-FILE ASSIGN TO DEPTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DM-DEPT-CODE
+               FILE STATUS IS WS-DEPT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-ITEM-FILE.
+           COPY CPYCATIT.
+       FD  ORDER-SEQ-FILE.
+           COPY CPYORDSEQ.
+       FD  DEPT-MASTER-FILE.
+           COPY CPYDEPT.
+       FD  AUDIT-LOG-FILE.
+           COPY CPYAUDIT.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-CATL-STATUS PIC X(2) VALUE "00".
+           05  WS-ORDSEQ-STATUS PIC X(2) VALUE "00".
+           05  WS-DEPT-STATUS PIC X(2) VALUE "00".
+           05  WS-AUDIT-STATUS PIC X(2) VALUE "00".
+       01  WS-SWITCHES.
+           05  WS-ERROR-SWITCH PIC X(1) VALUE "N".
+            88 WS-OPEN-ERROR VALUE "Y".
+           05  WS-DEPT-REJECT-SWITCH PIC X(1) VALUE SPACE.
+       01  WS-FILE-OPENED-SWITCHES.
+           05  WS-CATL-OPENED-SWITCH PIC X(1) VALUE "N".
+            88 WS-CATL-WAS-OPENED VALUE "Y".
+           05  WS-ORDSEQ-OPENED-SWITCH PIC X(1) VALUE "N".
+            88 WS-ORDSEQ-WAS-OPENED VALUE "Y".
+           05  WS-DEPT-OPENED-SWITCH PIC X(1) VALUE "N".
+            88 WS-DEPT-WAS-OPENED VALUE "Y".
+           05  WS-AUDIT-OPENED-SWITCH PIC X(1) VALUE "N".
+            88 WS-AUDIT-WAS-OPENED VALUE "Y".
+       01  WS-COUNTERS.
+           05  WS-ACCEPT-COUNT PIC 9(2) VALUE 0.
+           05  WS-REJECT-COUNT PIC 9(2) VALUE 0.
+           05  WS-LINE-IDX PIC 9(2) VALUE 0.
+       01  WS-CURRENT-TIMESTAMP.
+           05  WS-CURRENT-DATE PIC 9(8) VALUE 0.
+           05  WS-CURRENT-TIME PIC 9(8) VALUE 0.
+           05  WS-CURRENT-TIME-6 REDEFINES WS-CURRENT-TIME
+                   PIC 9(6).
+       LINKAGE SECTION.
+       01  CON02-OPERATION-CODE PIC X(1).
+           88 CON02-OP-IS-LIST VALUE "L".
+           88 CON02-OP-IS-SINGLE VALUE "S".
+           88 CON02-OP-IS-ORDER VALUE "O".
+           COPY CPYCON02.
+       PROCEDURE DIVISION USING CON02-OPERATION-CODE, CPYCON02.
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                         *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF WS-OPEN-ERROR
+               GO TO 0000-EXIT
+           END-IF.
+           EVALUATE TRUE
+               WHEN CON02-OP-IS-LIST
+                   PERFORM 2000-INQUIRE-LIST THRU 2000-EXIT
+               WHEN CON02-OP-IS-SINGLE
+                   PERFORM 3000-INQUIRE-SINGLE THRU 3000-EXIT
+               WHEN CON02-OP-IS-ORDER
+                   PERFORM 1050-INITIALIZE-ORDER-FILES THRU 1050-EXIT
+                   IF WS-OPEN-ERROR
+                       MOVE 0 TO C2-ORDER-NUMBER
+                       SET C2-ORDER-REJECTED TO TRUE
+                       MOVE "ORDER SUBSYSTEM FILES UNAVAILABLE"
+                           TO C2-ORDER-REASON
+                   ELSE
+                       PERFORM 4000-PROCESS-ORDER THRU 4000-EXIT
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       0000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+      *----------------------------------------------------------*
+      *    1000-INITIALIZE - open the catalog item file, needed   *
+      *    by every operation code.  The order-only files are      *
+      *    opened separately by 1050-INITIALIZE-ORDER-FILES so a   *
+      *    plain list or single-item inquiry never depends on the  *
+      *    order subsystem's files being available.                *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           OPEN I-O CATALOG-ITEM-FILE.
+           IF WS-CATL-STATUS NOT = "00"
+               SET WS-OPEN-ERROR TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+           SET WS-CATL-WAS-OPENED TO TRUE.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    1050-INITIALIZE-ORDER-FILES - opened only when          *
+      *    CON02-OP-IS-ORDER, so inquiry operations are never      *
+      *    taken down by the order-number counter, department      *
+      *    master, or audit log being unavailable                  *
+      *----------------------------------------------------------*
+       1050-INITIALIZE-ORDER-FILES.
+           OPEN I-O ORDER-SEQ-FILE.
+           IF WS-ORDSEQ-STATUS NOT = "00"
+               SET WS-OPEN-ERROR TO TRUE
+               GO TO 1050-EXIT
+           END-IF.
+           SET WS-ORDSEQ-WAS-OPENED TO TRUE.
+           OPEN INPUT DEPT-MASTER-FILE.
+           IF WS-DEPT-STATUS NOT = "00"
+               SET WS-OPEN-ERROR TO TRUE
+               GO TO 1050-EXIT
+           END-IF.
+           SET WS-DEPT-WAS-OPENED TO TRUE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               SET WS-OPEN-ERROR TO TRUE
+               GO TO 1050-EXIT
+           END-IF.
+           SET WS-AUDIT-WAS-OPENED TO TRUE.
+       1050-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2000-INQUIRE-LIST - paged catalog scan, resumed by     *
+      *    C2-CONTINUATION-TOKEN (or C2-LIST-START-REF on the     *
+      *    first call of a scroll).  When C2-DEPT-FILTER is       *
+      *    non-zero only items in that department are returned,   *
+      *    though the scan still advances past every item so      *
+      *    paging keeps working when a department is sparse.      *
+      *----------------------------------------------------------*
+       2000-INQUIRE-LIST.
+           MOVE 0 TO C2-ITEM-COUNT.
+           MOVE 0 TO C2-LAST-ITEM-REF.
+           IF C2-CONTINUATION-TOKEN > 0
+               MOVE C2-CONTINUATION-TOKEN TO CI-ITEM-REF
+           ELSE
+               MOVE C2-LIST-START-REF TO CI-ITEM-REF
+           END-IF.
+           START CATALOG-ITEM-FILE KEY IS GREATER THAN CI-ITEM-REF
+               INVALID KEY MOVE "10" TO WS-CATL-STATUS
+           END-START.
+           IF WS-CATL-STATUS = "00"
+               PERFORM 2100-BUILD-LIST-PAGE THRU 2100-EXIT
+                   UNTIL C2-ITEM-COUNT = 15
+                      OR WS-CATL-STATUS NOT = "00"
+           END-IF.
+       2000-EXIT.
+           EXIT.
+       2100-BUILD-LIST-PAGE.
+           READ CATALOG-ITEM-FILE NEXT RECORD
+               AT END MOVE "10" TO WS-CATL-STATUS
+           END-READ.
+           IF WS-CATL-STATUS = "00"
+               MOVE CI-ITEM-REF TO C2-LAST-ITEM-REF
+               IF C2-DEPT-FILTER = 0 OR CI-DEPARTMENT = C2-DEPT-FILTER
+                   ADD 1 TO C2-ITEM-COUNT
+                   PERFORM 2200-MOVE-LIST-ITEM THRU 2200-EXIT
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2200-MOVE-LIST-ITEM.
+           MOVE CI-ITEM-REF TO C2-ITEM-REF(C2-ITEM-COUNT).
+           MOVE CI-DESCRIPTION TO C2-DESCRIPTION(C2-ITEM-COUNT).
+           MOVE CI-DEPARTMENT TO C2-DEPARTMENT(C2-ITEM-COUNT).
+           IF CI-COST IS NUMERIC
+               MOVE CI-COST TO C2-COST(C2-ITEM-COUNT)
+               SET C2-COST-IS-VALID(C2-ITEM-COUNT) TO TRUE
+           ELSE
+               MOVE ZERO TO C2-COST(C2-ITEM-COUNT)
+               SET C2-COST-IS-INVALID(C2-ITEM-COUNT) TO TRUE
+           END-IF.
+           MOVE CI-IN-STOCK TO C2-IN-STOCK(C2-ITEM-COUNT).
+           MOVE CI-ON-ORDER TO C2-ON-ORDER(C2-ITEM-COUNT).
+           MOVE CI-REORDER-POINT TO C2-REORDER-POINT(C2-ITEM-COUNT).
+           IF CI-IN-STOCK < CI-REORDER-POINT
+               SET C2-ITEM-BELOW-REORDER(C2-ITEM-COUNT) TO TRUE
+           ELSE
+               SET C2-ITEM-STOCK-OK(C2-ITEM-COUNT) TO TRUE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    3000-INQUIRE-SINGLE - exact C2-ITEM-REF-REQ lookup      *
+      *----------------------------------------------------------*
+       3000-INQUIRE-SINGLE.
+           MOVE C2-ITEM-REF-REQ TO CI-ITEM-REF.
+           READ CATALOG-ITEM-FILE RECORD
+               INVALID KEY MOVE "23" TO WS-CATL-STATUS
+               NOT INVALID KEY MOVE "00" TO WS-CATL-STATUS
+           END-READ.
+           IF WS-CATL-STATUS = "00"
+               MOVE CI-ITEM-REF TO C2-SNGL-ITEM-REF
+               MOVE CI-DESCRIPTION TO C2-SNGL-DESCRIPTION
+               MOVE CI-DEPARTMENT TO C2-SNGL-DEPARTMENT
+               IF CI-COST IS NUMERIC
+                   MOVE CI-COST TO C2-SNGL-COST
+                   SET C2-SNGL-COST-IS-VALID TO TRUE
+               ELSE
+                   MOVE ZERO TO C2-SNGL-COST
+                   SET C2-SNGL-COST-IS-INVALID TO TRUE
+               END-IF
+               MOVE CI-IN-STOCK TO IN-SNGL-STOCK
+               MOVE CI-ON-ORDER TO ON-SNGL-ORDER
+               MOVE CI-REORDER-POINT TO C2-SNGL-REORDER-POINT
+               IF CI-IN-STOCK < CI-REORDER-POINT
+                   SET C2-SNGL-BELOW-REORDER TO TRUE
+               ELSE
+                   SET C2-SNGL-STOCK-OK TO TRUE
+               END-IF
+           ELSE
+               MOVE 0 TO C2-SNGL-ITEM-REF
+               MOVE SPACES TO C2-SNGL-DESCRIPTION
+               MOVE 0 TO C2-SNGL-DEPARTMENT
+               MOVE ZERO TO C2-SNGL-COST
+               SET C2-SNGL-COST-IS-INVALID TO TRUE
+               MOVE 0 TO IN-SNGL-STOCK
+               MOVE 0 TO ON-SNGL-ORDER
+               MOVE 0 TO C2-SNGL-REORDER-POINT
+               SET C2-SNGL-STOCK-OK TO TRUE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    4000-PROCESS-ORDER - validate the line count and the   *
+      *    charge department, then post every line of the          *
+      *    requisition and hand back an order number so the caller *
+      *    can reconcile what it submitted against what actually   *
+      *    posted                                                  *
+      *----------------------------------------------------------*
+       4000-PROCESS-ORDER.
+           MOVE 0 TO WS-ACCEPT-COUNT.
+           MOVE 0 TO WS-REJECT-COUNT.
+           MOVE 0 TO C2-ORDER-NUMBER.
+           IF C2-ORDER-LINE-COUNT < 1 OR C2-ORDER-LINE-COUNT > 10
+               PERFORM 4050-WRITE-INVALID-COUNT-AUDIT THRU 4050-EXIT
+               SET C2-ORDER-REJECTED TO TRUE
+               MOVE "INVALID ORDER LINE COUNT" TO C2-ORDER-REASON
+               GO TO 4000-EXIT
+           END-IF.
+           MOVE SPACE TO WS-DEPT-REJECT-SWITCH.
+           MOVE C2-CHARGE-DEPT TO DM-DEPT-CODE.
+           READ DEPT-MASTER-FILE RECORD
+               INVALID KEY MOVE "Y" TO WS-DEPT-REJECT-SWITCH
+           END-READ.
+           IF WS-DEPT-REJECT-SWITCH NOT = "Y"
+               IF DM-DEPT-IS-INACTIVE
+                   MOVE "Y" TO WS-DEPT-REJECT-SWITCH
+               END-IF
+           END-IF.
+           IF WS-DEPT-REJECT-SWITCH = "Y"
+               PERFORM 4500-REJECT-ALL-LINES THRU 4500-EXIT
+               SET C2-ORDER-REJECTED TO TRUE
+               MOVE "DEPARTMENT NOT FOUND OR INACTIVE"
+                   TO C2-ORDER-REASON
+               GO TO 4000-EXIT
+           END-IF.
+           PERFORM 4100-GET-NEXT-ORDER-NUMBER THRU 4100-EXIT.
+           MOVE 1 TO WS-LINE-IDX.
+           PERFORM 4200-PROCESS-ORDER-LINE THRU 4200-EXIT
+               UNTIL WS-LINE-IDX > C2-ORDER-LINE-COUNT.
+           PERFORM 4300-SET-OVERALL-STATUS THRU 4300-EXIT.
+       4000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    4050-WRITE-INVALID-COUNT-AUDIT - a malformed line count *
+      *    never indexes into C2-ORDER-LINE, so this writes one    *
+      *    summary audit record for the whole rejected submission  *
+      *    rather than going through 5000-WRITE-AUDIT-LINE (which  *
+      *    assumes WS-LINE-IDX points at a real C2-ORDER-LINE)     *
+      *----------------------------------------------------------*
+       4050-WRITE-INVALID-COUNT-AUDIT.
+           MOVE WS-CURRENT-DATE TO AU-DATE.
+           MOVE WS-CURRENT-TIME-6 TO AU-TIME.
+           MOVE C2-USERID TO AU-USERID.
+           MOVE C2-CHARGE-DEPT TO AU-CHARGE-DEPT.
+           MOVE C2-ORDER-NUMBER TO AU-ORDER-NUMBER.
+           MOVE 0 TO AU-ITEM-REF.
+           MOVE 0 TO AU-QUANTITY-REQ.
+           SET AU-LINE-WAS-REJECTED TO TRUE.
+           MOVE "LC" TO AU-REASON-CODE.
+           MOVE ZERO TO AU-UNIT-COST.
+           WRITE CON02-AUDIT-RECORD.
+       4050-EXIT.
+           EXIT.
+       4100-GET-NEXT-ORDER-NUMBER.
+           MOVE "SEQ1" TO OS-SEQ-KEY.
+           READ ORDER-SEQ-FILE RECORD
+               INVALID KEY MOVE 0 TO OS-LAST-ORDER-NUMBER
+           END-READ.
+           ADD 1 TO OS-LAST-ORDER-NUMBER.
+           MOVE OS-LAST-ORDER-NUMBER TO C2-ORDER-NUMBER.
+           REWRITE ORDER-SEQ-RECORD
+               INVALID KEY WRITE ORDER-SEQ-RECORD
+           END-REWRITE.
+       4100-EXIT.
+           EXIT.
+       4200-PROCESS-ORDER-LINE.
+           MOVE C2-ORD-ITEM-REF(WS-LINE-IDX) TO CI-ITEM-REF.
+           READ CATALOG-ITEM-FILE RECORD
+               INVALID KEY MOVE "23" TO WS-CATL-STATUS
+               NOT INVALID KEY MOVE "00" TO WS-CATL-STATUS
+           END-READ.
+           IF WS-CATL-STATUS NOT = "00"
+               SET C2-ORD-LINE-REJECTED(WS-LINE-IDX) TO TRUE
+               MOVE "BR" TO C2-ORD-REASON-CODE(WS-LINE-IDX)
+               MOVE ZERO TO AU-UNIT-COST
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               IF CI-COST IS NUMERIC
+                   MOVE CI-COST TO AU-UNIT-COST
+               ELSE
+                   MOVE ZERO TO AU-UNIT-COST
+               END-IF
+               IF CI-IN-STOCK < C2-ORD-QUANTITY-REQ(WS-LINE-IDX)
+                   SET C2-ORD-LINE-REJECTED(WS-LINE-IDX) TO TRUE
+                   MOVE "IS" TO C2-ORD-REASON-CODE(WS-LINE-IDX)
+                   ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                   SUBTRACT C2-ORD-QUANTITY-REQ(WS-LINE-IDX)
+                       FROM CI-IN-STOCK
+                   REWRITE CATALOG-ITEM-RECORD
+                       INVALID KEY MOVE "99" TO WS-CATL-STATUS
+                   END-REWRITE
+                   IF WS-CATL-STATUS = "00"
+                       SET C2-ORD-LINE-ACCEPTED(WS-LINE-IDX) TO TRUE
+                       MOVE "00" TO C2-ORD-REASON-CODE(WS-LINE-IDX)
+                       ADD 1 TO WS-ACCEPT-COUNT
+                   ELSE
+                       SET C2-ORD-LINE-REJECTED(WS-LINE-IDX) TO TRUE
+                       MOVE "RW" TO C2-ORD-REASON-CODE(WS-LINE-IDX)
+                       ADD 1 TO WS-REJECT-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 5000-WRITE-AUDIT-LINE THRU 5000-EXIT.
+           ADD 1 TO WS-LINE-IDX.
+       4200-EXIT.
+           EXIT.
+       4300-SET-OVERALL-STATUS.
+           IF WS-REJECT-COUNT = 0
+               SET C2-ORDER-ACCEPTED TO TRUE
+               MOVE "ALL LINES ACCEPTED" TO C2-ORDER-REASON
+           ELSE
+               IF WS-ACCEPT-COUNT = 0
+                   SET C2-ORDER-REJECTED TO TRUE
+                   MOVE "ALL LINES REJECTED" TO C2-ORDER-REASON
+               ELSE
+                   SET C2-ORDER-PARTIAL TO TRUE
+                   MOVE "SOME LINES REJECTED - SEE LINE STATUS"
+                       TO C2-ORDER-REASON
+               END-IF
+           END-IF.
+       4300-EXIT.
+           EXIT.
+       4500-REJECT-ALL-LINES.
+           MOVE 1 TO WS-LINE-IDX.
+           PERFORM 4600-REJECT-ONE-LINE THRU 4600-EXIT
+               UNTIL WS-LINE-IDX > C2-ORDER-LINE-COUNT.
+       4500-EXIT.
+           EXIT.
+       4600-REJECT-ONE-LINE.
+           SET C2-ORD-LINE-REJECTED(WS-LINE-IDX) TO TRUE.
+           MOVE "DI" TO C2-ORD-REASON-CODE(WS-LINE-IDX).
+           MOVE ZERO TO AU-UNIT-COST.
+           PERFORM 5000-WRITE-AUDIT-LINE THRU 5000-EXIT.
+           ADD 1 TO WS-LINE-IDX.
+       4600-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    5000-WRITE-AUDIT-LINE - durable record of who ordered  *
+      *    what and what the catalog backend decided, independent *
+      *    of the order number counter or catalog master.  The     *
+      *    caller is responsible for setting AU-UNIT-COST before   *
+      *    this is performed, since the catalog record for this    *
+      *    line may never have been (successfully) read             *
+      *----------------------------------------------------------*
+       5000-WRITE-AUDIT-LINE.
+           MOVE WS-CURRENT-DATE TO AU-DATE.
+           MOVE WS-CURRENT-TIME-6 TO AU-TIME.
+           MOVE C2-USERID TO AU-USERID.
+           MOVE C2-CHARGE-DEPT TO AU-CHARGE-DEPT.
+           MOVE C2-ORDER-NUMBER TO AU-ORDER-NUMBER.
+           MOVE C2-ORD-ITEM-REF(WS-LINE-IDX) TO AU-ITEM-REF.
+           MOVE C2-ORD-QUANTITY-REQ(WS-LINE-IDX) TO AU-QUANTITY-REQ.
+           MOVE C2-ORD-LINE-STATUS(WS-LINE-IDX) TO AU-LINE-STATUS.
+           MOVE C2-ORD-REASON-CODE(WS-LINE-IDX) TO AU-REASON-CODE.
+           WRITE CON02-AUDIT-RECORD.
+       5000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9000-TERMINATE - close what 1000-INITIALIZE opened     *
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-CATL-WAS-OPENED
+               CLOSE CATALOG-ITEM-FILE
+           END-IF.
+           IF WS-ORDSEQ-WAS-OPENED
+               CLOSE ORDER-SEQ-FILE
+           END-IF.
+           IF WS-DEPT-WAS-OPENED
+               CLOSE DEPT-MASTER-FILE
+           END-IF.
+           IF WS-AUDIT-WAS-OPENED
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
